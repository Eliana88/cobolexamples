@@ -0,0 +1,302 @@
+      ******************************************************************
+      * Author: Eliana
+      * Date: 26-05-2020
+      * Purpose: Online maintenance transaction for the CHARCTL
+      *          character-substitution control file used by
+      *          REEMPLAZO-CARACTERES/DECODIFICA-CARACTERES. Lets
+      *          operations add, change, or delete a character entry
+      *          without a batch job or a recompile, and logs every
+      *          change (who, when, what) to AUDITLOG.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANT-TABLA-CARACTERES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL WS-CTL-FILE ASSIGN TO 'CHARCTL'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT WS-AUD-FILE ASSIGN TO 'AUDITLOG'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WS-CTL-FILE.
+       01  WS-CTL-RECORD.
+           03 WS-CTL-FROM        PIC X(1).
+           03 WS-CTL-TO          PIC X(10).
+
+       FD  WS-AUD-FILE.
+       01  WS-AUD-RECORD         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      * Quien esta corriendo la transaccion. En un CICS/TSO real esto
+      * sale del terminal control block (EIBOPID, SYSUSERID); aqui lo
+      * recibimos igual que cualquier otro PARM (ver LEER-PARAMETROS
+      * en REEMPLAZO-CARACTERES) porque esta corrida de consola no
+      * tiene un monitor TP detras.
+       01 WS-USUARIO              PIC X(8) VALUE SPACES.
+
+       COPY CHARTAB.
+
+      * Solo se usa WS-MARCADOR de aqui (ver ALTA-CARACTER); WS-I/WS-J
+      * quedan sin uso en esta pantalla, igual que en cualquier otro
+      * COPY de un copybook compartido que trae mas de un campo.
+       COPY WSVARS.
+
+       01 WS-CONTADORES.
+          03 WS-CTL-COUNT-ORIG    PIC 9(3) VALUE ZEROES.
+          03 WS-MARCADOR-CHECK    PIC 9(2) VALUE ZEROES.
+
+       01 WS-FLAGS.
+          03 WS-CTL-STATUS        PIC X(2) VALUE '00'.
+          03 WS-AUD-STATUS        PIC X(2) VALUE '00'.
+          03 WS-CHAR-FOUND        PIC X(1) VALUE 'N'.
+             88 CHAR-FOUND               VALUE 'Y'.
+          03 WS-SALIR             PIC X(1) VALUE 'N'.
+             88 SALIR-MENU               VALUE 'Y'.
+          03 WS-TABLA-MODIFICADA  PIC X(1) VALUE 'N'.
+             88 TABLA-MODIFICADA         VALUE 'Y'.
+
+       01 WS-FECHA-HORA.
+          05 WS-FECHA-ACTUAL      PIC 9(8).
+          05 WS-HORA-ACTUAL       PIC 9(8).
+
+       01 WS-AUD-LINE.
+          05 WS-AL-FECHA          PIC 9(8).
+          05 FILLER               PIC X(1)  VALUE SPACE.
+          05 WS-AL-HORA           PIC 9(6).
+          05 FILLER               PIC X(1)  VALUE SPACE.
+          05 WS-AL-USUARIO        PIC X(8).
+          05 FILLER               PIC X(1)  VALUE SPACE.
+          05 WS-AL-ACCION         PIC X(6).
+          05 FILLER               PIC X(1)  VALUE SPACE.
+          05 WS-AL-FROM           PIC X(1).
+          05 FILLER               PIC X(1)  VALUE SPACE.
+          05 WS-AL-TO             PIC X(10).
+
+       01 WS-MENU-OPCION          PIC X(1) VALUE SPACE.
+       01 WS-MENU-FROM            PIC X(1) VALUE SPACE.
+       01 WS-MENU-TO              PIC X(10) VALUE SPACES.
+
+       SCREEN SECTION.
+       01 SCR-MENU.
+           05 BLANK SCREEN.
+           05 LINE 1  COLUMN 1 VALUE
+              'MANTENIMIENTO TABLA DE CARACTERES - CHARCTL'.
+           05 LINE 3  COLUMN 1 VALUE 'A) ALTA / CAMBIO DE ENTRADA'.
+           05 LINE 4  COLUMN 1 VALUE 'B) BAJA DE ENTRADA'.
+           05 LINE 5  COLUMN 1 VALUE 'L) LISTAR TABLA ACTUAL'.
+           05 LINE 6  COLUMN 1 VALUE 'S) GRABAR Y SALIR'.
+           05 LINE 8  COLUMN 1 VALUE 'OPCION: '.
+           05 LINE 8  COLUMN 9 PIC X(1) USING WS-MENU-OPCION.
+
+       01 SCR-ALTA.
+           05 LINE 10 COLUMN 1 VALUE 'CARACTER A REEMPLAZAR: '.
+           05 LINE 10 COLUMN 24 PIC X(1) USING WS-MENU-FROM.
+           05 LINE 11 COLUMN 1 VALUE 'REEMPLAZAR POR (HASTA 10): '.
+           05 LINE 11 COLUMN 28 PIC X(10) USING WS-MENU-TO.
+
+       01 SCR-BAJA.
+           05 LINE 10 COLUMN 1 VALUE 'CARACTER A ELIMINAR: '.
+           05 LINE 10 COLUMN 23 PIC X(1) USING WS-MENU-FROM.
+
+       PROCEDURE DIVISION.
+
+           PERFORM INICIO.
+
+           PERFORM UNTIL SALIR-MENU
+               DISPLAY SCR-MENU
+               ACCEPT SCR-MENU
+               EVALUATE WS-MENU-OPCION
+                   WHEN 'A' WHEN 'a'
+                       PERFORM ALTA-CARACTER
+                   WHEN 'B' WHEN 'b'
+                       PERFORM BAJA-CARACTER
+                   WHEN 'L' WHEN 'l'
+                       PERFORM LISTAR-TABLA
+                   WHEN 'S' WHEN 's'
+                       SET SALIR-MENU TO TRUE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           PERFORM FIN.
+
+           STOP RUN.
+
+      * Carga el CHARCTL existente tal cual esta hoy (sin los
+      * defaults compilados de CARGAR-TABLA-DEFECTO: esta pantalla
+      * administra solo lo que esta en el archivo de control, igual
+      * que lo que terminara escribiendose de vuelta en el).
+       INICIO.
+           ACCEPT WS-USUARIO FROM COMMAND-LINE
+           IF WS-USUARIO = SPACES
+               MOVE 'UNKNOWN' TO WS-USUARIO
+           END-IF
+
+           MOVE ZERO TO WS-CHAR-TABLE-COUNT
+           OPEN INPUT WS-CTL-FILE
+           IF WS-CTL-STATUS = '00'
+               PERFORM CARGAR-REGISTRO-CTL
+                   UNTIL WS-CTL-STATUS NOT = '00'
+           END-IF
+      * CLOSE incondicional: un OPTIONAL sin archivo presente igual
+      * deja el file control block abierto en este runtime, y
+      * REESCRIBIR-CHARCTL necesita reabrirlo mas tarde en modo
+      * OUTPUT.
+           CLOSE WS-CTL-FILE
+           MOVE WS-CHAR-TABLE-COUNT TO WS-CTL-COUNT-ORIG.
+
+       CARGAR-REGISTRO-CTL.
+           READ WS-CTL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-CHAR-TABLE-COUNT < WS-CHAR-TABLE-MAX
+                       ADD 1 TO WS-CHAR-TABLE-COUNT
+                       MOVE WS-CTL-FROM
+                           TO WS-CHAR-FROM(WS-CHAR-TABLE-COUNT)
+                       MOVE WS-CTL-TO
+                           TO WS-CHAR-TO(WS-CHAR-TABLE-COUNT)
+                   END-IF
+           END-READ.
+
+      * El valor de reemplazo no puede traer WS-MARCADOR: es el mismo
+      * riesgo de colision que en APLICAR-REGISTRO-CONTROL de
+      * REEMPLAZO-CARACTERES (ver WSVARS.CPY), solo que aqui entra por
+      * la pantalla en vez de por CHARCTL/PARM.
+       ALTA-CARACTER.
+           MOVE SPACE TO WS-MENU-FROM
+           MOVE SPACES TO WS-MENU-TO
+           DISPLAY SCR-ALTA
+           ACCEPT SCR-ALTA
+           IF WS-MENU-FROM = SPACE
+               CONTINUE
+           ELSE
+               MOVE ZERO TO WS-MARCADOR-CHECK
+               INSPECT WS-MENU-TO TALLYING WS-MARCADOR-CHECK
+                   FOR ALL WS-MARCADOR
+               IF WS-MARCADOR-CHECK > 0
+                   DISPLAY 'VALOR DE REEMPLAZO RECHAZADO - CONTIENE EL '
+                       'CARACTER RESERVADO DE MARCA (' WS-MARCADOR ')'
+                   DISPLAY 'PRESIONE ENTER PARA CONTINUAR'
+                   ACCEPT WS-MENU-OPCION
+               ELSE
+                   SET WS-CHAR-IDX TO 1
+                   SET WS-CHAR-FOUND TO 'N'
+                   SEARCH WS-CHAR-TABLE
+                       WHEN WS-CHAR-FROM(WS-CHAR-IDX) = WS-MENU-FROM
+                           SET CHAR-FOUND TO TRUE
+                   END-SEARCH
+                   IF CHAR-FOUND
+                       MOVE WS-MENU-TO TO WS-CHAR-TO(WS-CHAR-IDX)
+                   ELSE
+                       IF WS-CHAR-TABLE-COUNT < WS-CHAR-TABLE-MAX
+                           ADD 1 TO WS-CHAR-TABLE-COUNT
+                           MOVE WS-MENU-FROM
+                               TO WS-CHAR-FROM(WS-CHAR-TABLE-COUNT)
+                           MOVE WS-MENU-TO
+                               TO WS-CHAR-TO(WS-CHAR-TABLE-COUNT)
+                       END-IF
+                   END-IF
+                   SET TABLA-MODIFICADA TO TRUE
+                   MOVE 'ALTA  ' TO WS-AL-ACCION
+                   MOVE WS-MENU-FROM TO WS-AL-FROM
+                   MOVE WS-MENU-TO TO WS-AL-TO
+                   PERFORM GRABAR-AUDITORIA
+               END-IF
+           END-IF.
+
+       BAJA-CARACTER.
+           MOVE SPACE TO WS-MENU-FROM
+           DISPLAY SCR-BAJA
+           ACCEPT SCR-BAJA
+           IF WS-MENU-FROM = SPACE
+               CONTINUE
+           ELSE
+               SET WS-CHAR-IDX TO 1
+               SET WS-CHAR-FOUND TO 'N'
+               SEARCH WS-CHAR-TABLE
+                   WHEN WS-CHAR-FROM(WS-CHAR-IDX) = WS-MENU-FROM
+                       SET CHAR-FOUND TO TRUE
+               END-SEARCH
+               IF CHAR-FOUND
+                   MOVE WS-CHAR-TO(WS-CHAR-IDX) TO WS-MENU-TO
+                   PERFORM ELIMINAR-ENTRADA-TABLA
+                   SET TABLA-MODIFICADA TO TRUE
+                   MOVE 'BAJA  ' TO WS-AL-ACCION
+                   MOVE WS-MENU-FROM TO WS-AL-FROM
+                   MOVE WS-MENU-TO TO WS-AL-TO
+                   PERFORM GRABAR-AUDITORIA
+               ELSE
+      * Incluye el caso comun de querer borrar uno de los cuatro
+      * defaults compilados: INICIO los deja deliberadamente fuera de
+      * esta tabla (solo carga lo que ya esta en CHARCTL), asi que
+      * aqui nunca van a aparecer como CHAR-FOUND.
+                   DISPLAY 'CARACTER NO ENCONTRADO EN LA TABLA: '
+                       WS-MENU-FROM
+                   DISPLAY 'PRESIONE ENTER PARA CONTINUAR'
+                   ACCEPT WS-MENU-OPCION
+               END-IF
+           END-IF.
+
+      * Cierra el hueco corriendo una posicion hacia arriba todo lo
+      * que esta despues de la entrada eliminada.
+       ELIMINAR-ENTRADA-TABLA.
+           PERFORM VARYING WS-CHAR-IDX FROM WS-CHAR-IDX BY 1
+               UNTIL WS-CHAR-IDX >= WS-CHAR-TABLE-COUNT
+               MOVE WS-CHAR-FROM(WS-CHAR-IDX + 1)
+                   TO WS-CHAR-FROM(WS-CHAR-IDX)
+               MOVE WS-CHAR-TO(WS-CHAR-IDX + 1)
+                   TO WS-CHAR-TO(WS-CHAR-IDX)
+           END-PERFORM
+           SUBTRACT 1 FROM WS-CHAR-TABLE-COUNT.
+
+       LISTAR-TABLA.
+           DISPLAY SPACE
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-CHAR-IDX > WS-CHAR-TABLE-COUNT
+               DISPLAY WS-CHAR-FROM(WS-CHAR-IDX) ' -> '
+                   FUNCTION TRIM(WS-CHAR-TO(WS-CHAR-IDX))
+           END-PERFORM
+           DISPLAY 'PRESIONE ENTER PARA CONTINUAR'
+           ACCEPT WS-MENU-OPCION.
+
+       GRABAR-AUDITORIA.
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+           MOVE WS-FECHA-ACTUAL TO WS-AL-FECHA
+           MOVE WS-HORA-ACTUAL(1:6) TO WS-AL-HORA
+           MOVE WS-USUARIO TO WS-AL-USUARIO
+
+           OPEN EXTEND WS-AUD-FILE
+           IF WS-AUD-STATUS = '35'
+               OPEN OUTPUT WS-AUD-FILE
+           END-IF
+           WRITE WS-AUD-RECORD FROM WS-AUD-LINE
+           CLOSE WS-AUD-FILE.
+
+      * Solo reescribe CHARCTL si realmente hubo un alta o baja en la
+      * sesion; si el usuario entro y salio sin tocar nada, el
+      * archivo de control queda intacto.
+       FIN.
+           IF TABLA-MODIFICADA
+               PERFORM REESCRIBIR-CHARCTL
+           END-IF.
+
+       REESCRIBIR-CHARCTL.
+           OPEN OUTPUT WS-CTL-FILE
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-CHAR-IDX > WS-CHAR-TABLE-COUNT
+               MOVE WS-CHAR-FROM(WS-CHAR-IDX) TO WS-CTL-FROM
+               MOVE WS-CHAR-TO(WS-CHAR-IDX)   TO WS-CTL-TO
+               WRITE WS-CTL-RECORD
+           END-PERFORM
+           CLOSE WS-CTL-FILE.
+
+       END PROGRAM MANT-TABLA-CARACTERES.
