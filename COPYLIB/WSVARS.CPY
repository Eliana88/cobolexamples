@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook: WSVARS
+      * Purpose : Scan-index variables and the substitution-marker
+      *           constant shared by REEMPLAZO-CARACTERES and its
+      *           companion decode program, DECODIFICA-CARACTERES.
+      *           WS-ENTRADA/WS-SALIDA are NOT here: the two programs
+      *           read/write opposite record shapes (forward encode is
+      *           50 bytes in / 80 bytes out, decode is the reverse),
+      *           so each program declares its own correctly-sized
+      *           copies of those fields instead of sharing one that
+      *           would be wrong for half of its callers.
+      *           WS-MARCADOR delimits every substituted span in the
+      *           encoded output ('~' can never appear in valid input
+      *           - VALIDAR-CARACTER already rejects it, same as any
+      *           other byte outside the allowed alphabet/punctuation
+      *           set) so the decoder can tell a genuine substitution
+      *           apart from the same text occurring naturally in the
+      *           data. A true unprintable (X'01') was tried first but
+      *           this runtime's LINE SEQUENTIAL WRITE rejects records
+      *           containing it (FILE STATUS 71), so a printable,
+      *           never-valid character was used instead.
+      ******************************************************************
+       01 WS-VARIABLES.
+        03 WS-I               PIC 9(2)  VALUE ZEROES.
+        03 WS-J               PIC 9(3)  VALUE 1.
+        03 WS-MARCADOR        PIC X(1)  VALUE '~'.
