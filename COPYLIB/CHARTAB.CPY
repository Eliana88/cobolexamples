@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: CHARTAB
+      * Purpose : Character-to-replacement substitution table used by
+      *           REEMPLAZO-CARACTERES and any program that needs to
+      *           stay in sync with it (maintenance transaction,
+      *           decode program, etc). Loaded at runtime from the
+      *           CHARCTL control file so operations can add or change
+      *           a mapping without a recompile.
+      ******************************************************************
+       01 WS-CHAR-TABLE-AREA.
+        03 WS-CHAR-TABLE-MAX      PIC 9(3) VALUE 50.
+        03 WS-CHAR-TABLE-COUNT    PIC 9(3) VALUE ZEROES.
+        03 WS-CHAR-TABLE OCCURS 1 TO 50 TIMES
+           DEPENDING ON WS-CHAR-TABLE-COUNT
+           INDEXED BY WS-CHAR-IDX.
+         05 WS-CHAR-FROM        PIC X(1).
+         05 WS-CHAR-TO          PIC X(10).
