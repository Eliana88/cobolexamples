@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: TOKENTAB
+      * Purpose : Multi-character token substitution table used by
+      *           REEMPLAZO-CARACTERES for sequences that are more
+      *           than one byte long (' W/ ', ' ETC.', etc). Checked
+      *           before the single-character CHARTAB lookup at every
+      *           scan position. Loaded at runtime from the TOKENCTL
+      *           control file so operations can add or change an
+      *           entry without a recompile.
+      ******************************************************************
+       01 WS-TOKEN-TABLE-AREA.
+        03 WS-TOKEN-TABLE-MAX     PIC 9(3) VALUE 20.
+        03 WS-TOKEN-TABLE-COUNT   PIC 9(3) VALUE ZEROES.
+        03 WS-TOKEN-TABLE OCCURS 1 TO 20 TIMES
+           DEPENDING ON WS-TOKEN-TABLE-COUNT
+           INDEXED BY WS-TOKEN-IDX.
+         05 WS-TOKEN-FROM       PIC X(10).
+         05 WS-TOKEN-FROM-LEN   PIC 9(2).
+         05 WS-TOKEN-TO         PIC X(10).
+         05 WS-TOKEN-TO-LEN     PIC 9(2).
