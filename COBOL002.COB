@@ -0,0 +1,469 @@
+      ******************************************************************
+      * Author: Eliana
+      * Date: 26-05-2020
+      * Purpose: Companion decode program for REEMPLAZO-CARACTERES.
+      *          Reads a file that was already run through
+      *          REEMPLAZO-CARACTERES and reverses the substitutions
+      *          (CHARTAB/TOKENTAB, read the same way, just matched on
+      *          the TO side instead of the FROM side) so an archived
+      *          record can be brought back to its original form.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DECODIFICA-CARACTERES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Nombres asignados dinamicamente: por defecto DECIN/DECOUT, pero
+      * pueden venir del PARM de la corrida (ver LEER-PARAMETROS), igual
+      * que en REEMPLAZO-CARACTERES.
+           SELECT WS-ENTRADA-FILE ASSIGN TO DYNAMIC WS-INFILE-NOMBRE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTRADA-STATUS.
+
+           SELECT WS-SALIDA-FILE ASSIGN TO DYNAMIC WS-OUTFILE-NOMBRE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SALIDA-STATUS.
+
+           SELECT OPTIONAL WS-CTL-FILE ASSIGN TO 'CHARCTL'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT OPTIONAL WS-TOKEN-CTL-FILE ASSIGN TO 'TOKENCTL'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TOKEN-CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WS-ENTRADA-FILE.
+       01  WS-ENTRADA-RECORD    PIC X(80).
+
+       FD  WS-SALIDA-FILE.
+       01  WS-SALIDA-RECORD     PIC X(50).
+
+       FD  WS-CTL-FILE.
+       01  WS-CTL-RECORD.
+           03 WS-CTL-FROM        PIC X(1).
+           03 WS-CTL-TO          PIC X(10).
+
+       FD  WS-TOKEN-CTL-FILE.
+       01  WS-TOKEN-CTL-RECORD.
+           03 WS-TOKEN-CTL-FROM       PIC X(10).
+           03 WS-TOKEN-CTL-FROM-LEN   PIC 9(2).
+           03 WS-TOKEN-CTL-TO         PIC X(10).
+           03 WS-TOKEN-CTL-TO-LEN     PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PARAMETROS.
+          03 WS-INFILE-NOMBRE     PIC X(100) VALUE 'DECIN'.
+          03 WS-OUTFILE-NOMBRE    PIC X(100) VALUE 'DECOUT'.
+          03 WS-PARM-STRING       PIC X(200).
+          03 WS-PARM-LEN          PIC 9(3).
+          03 WS-PARM-PTR          PIC 9(3) VALUE 1.
+          03 WS-PARM-TOKEN        PIC X(200).
+          03 WS-PARM-PAR          PIC X(20).
+
+       COPY WSVARS.
+
+      * Flujo invertido respecto de REEMPLAZO-CARACTERES: aqui se lee
+      * el registro de 80 bytes ya codificado y se escribe el
+      * original de 50, por eso WS-ENTRADA/WS-SALIDA no vienen de
+      * WSVARS (ver el comentario alli) y quedan con el ancho que le
+      * corresponde a este programa, no al otro.
+       01 WS-ENTRADA              PIC X(80) VALUE SPACES.
+       01 WS-SALIDA               PIC X(50) VALUE SPACES.
+
+       COPY CHARTAB.
+
+       COPY TOKENTAB.
+
+       01 WS-CONTADORES.
+          03 WS-REG-COUNT           PIC 9(7) VALUE ZEROES.
+          03 WS-LONGITUD-REEMP      PIC 9(3) VALUE ZEROES.
+          03 WS-LONGITUD-CONSUM     PIC 9(2) VALUE ZEROES.
+          03 WS-TOKEN-MATCH-IDX     PIC 9(2) VALUE ZEROES.
+          03 WS-TOKEN-LEN-TMP       PIC 9(2) VALUE ZEROES.
+          03 WS-CHAR-TO-LEN-TMP     PIC 9(2) VALUE ZEROES.
+          03 WS-CHAR-MATCH-IDX      PIC 9(3) VALUE ZEROES.
+          03 WS-MARK-END-POS        PIC 9(3) VALUE ZEROES.
+          03 WS-SPAN-LEN            PIC 9(3) VALUE ZEROES.
+          03 WS-PAYLOAD-POS         PIC 9(3) VALUE ZEROES.
+          03 WS-MARCADOR-CHECK      PIC 9(2) VALUE ZEROES.
+
+       01 WS-FLAGS.
+          03 WS-FIN-ARCHIVO      PIC X(1) VALUE 'N'.
+             88 FIN-ARCHIVO             VALUE 'Y'.
+          03 WS-CTL-STATUS       PIC X(2) VALUE '00'.
+          03 WS-CHAR-FOUND       PIC X(1) VALUE 'N'.
+             88 CHAR-FOUND              VALUE 'Y'.
+          03 WS-SALIDA-STATUS    PIC X(2) VALUE '00'.
+          03 WS-TOKEN-CTL-STATUS PIC X(2) VALUE '00'.
+          03 WS-TOKEN-FOUND      PIC X(1) VALUE 'N'.
+             88 TOKEN-FOUND             VALUE 'Y'.
+          03 WS-ENTRADA-STATUS   PIC X(2) VALUE '00'.
+          03 WS-SPAN-FOUND       PIC X(1) VALUE 'N'.
+             88 SPAN-FOUND              VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+           PERFORM INICIO.
+
+           PERFORM UNTIL FIN-ARCHIVO
+               PERFORM LEER-ENTRADA
+               IF NOT FIN-ARCHIVO
+                   PERFORM DECODIFICAR-REGISTRO
+                   PERFORM ESCRIBIR-SALIDA
+               END-IF
+           END-PERFORM.
+
+           PERFORM FIN.
+
+           STOP RUN.
+
+       INICIO.
+           PERFORM CARGAR-TABLA-DEFECTO
+           PERFORM CARGAR-TABLA-CONTROL
+           PERFORM CARGAR-TOKENS-DEFECTO
+           PERFORM CARGAR-TOKENS-CONTROL
+           PERFORM LEER-PARAMETROS
+
+           OPEN INPUT WS-ENTRADA-FILE
+           IF WS-ENTRADA-STATUS NOT = '00'
+               DISPLAY 'ERROR ABRIENDO ARCHIVO DE ENTRADA: '
+                   FUNCTION TRIM(WS-INFILE-NOMBRE)
+                   ' - FILE STATUS ' WS-ENTRADA-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT WS-SALIDA-FILE
+           IF WS-SALIDA-STATUS NOT = '00'
+               DISPLAY 'ERROR ABRIENDO ARCHIVO DE SALIDA: '
+                   FUNCTION TRIM(WS-OUTFILE-NOMBRE)
+                   ' - FILE STATUS ' WS-SALIDA-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * Mismo mapeo base que REEMPLAZO-CARACTERES (ver CARGAR-TABLA-
+      * DEFECTO alla): se repite aqui porque este es un load module
+      * independiente y no hay mecanismo en este repositorio para
+      * compartir PROCEDURE DIVISION entre programas, solo DATA
+      * DIVISION via copybooks.
+       CARGAR-TABLA-DEFECTO.
+           MOVE 4 TO WS-CHAR-TABLE-COUNT
+           MOVE '&'  TO WS-CHAR-FROM(1)
+           MOVE 'AND'  TO WS-CHAR-TO(1)
+           MOVE '#'  TO WS-CHAR-FROM(2)
+           MOVE 'NUM'  TO WS-CHAR-TO(2)
+           MOVE '%'  TO WS-CHAR-FROM(3)
+           MOVE 'PCT'  TO WS-CHAR-TO(3)
+           MOVE '@'  TO WS-CHAR-FROM(4)
+           MOVE 'AT'   TO WS-CHAR-TO(4).
+
+       CARGAR-TABLA-CONTROL.
+           OPEN INPUT WS-CTL-FILE
+           IF WS-CTL-STATUS = '00'
+               PERFORM LEER-REGISTRO-CONTROL
+                   UNTIL WS-CTL-STATUS NOT = '00'
+               CLOSE WS-CTL-FILE
+           END-IF.
+
+       LEER-REGISTRO-CONTROL.
+           READ WS-CTL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM APLICAR-REGISTRO-CONTROL
+           END-READ.
+
+      * Mismo riesgo de colision de marcador que en REEMPLAZO-
+      * CARACTERES (ver el comentario en APLICAR-REGISTRO-CONTROL
+      * alla): si el TO de una entrada de control trae WS-MARCADOR,
+      * la tabla que arma este programa para el decode quedaria con
+      * un span de referencia invalido.
+       APLICAR-REGISTRO-CONTROL.
+           MOVE ZERO TO WS-MARCADOR-CHECK
+           INSPECT WS-CTL-TO TALLYING WS-MARCADOR-CHECK
+               FOR ALL WS-MARCADOR
+           IF WS-MARCADOR-CHECK > 0
+               DISPLAY 'ENTRADA DE CONTROL IGNORADA - VALOR DESTINO '
+                   'CONTIENE EL CARACTER RESERVADO DE MARCA ('
+                   WS-MARCADOR ') - FROM: ' WS-CTL-FROM
+           ELSE
+               SET WS-CHAR-IDX TO 1
+               SET WS-CHAR-FOUND TO 'N'
+               SEARCH WS-CHAR-TABLE
+                   WHEN WS-CHAR-FROM(WS-CHAR-IDX) = WS-CTL-FROM
+                       SET CHAR-FOUND TO TRUE
+               END-SEARCH
+               IF CHAR-FOUND
+                   MOVE WS-CTL-TO TO WS-CHAR-TO(WS-CHAR-IDX)
+               ELSE
+                   IF WS-CHAR-TABLE-COUNT < WS-CHAR-TABLE-MAX
+                       ADD 1 TO WS-CHAR-TABLE-COUNT
+                       MOVE WS-CTL-FROM
+                           TO WS-CHAR-FROM(WS-CHAR-TABLE-COUNT)
+                       MOVE WS-CTL-TO
+                           TO WS-CHAR-TO(WS-CHAR-TABLE-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+
+       CARGAR-TOKENS-DEFECTO.
+           MOVE 2 TO WS-TOKEN-TABLE-COUNT
+           MOVE ' W/ '       TO WS-TOKEN-FROM(1)
+           MOVE 4            TO WS-TOKEN-FROM-LEN(1)
+           MOVE ' WITH '     TO WS-TOKEN-TO(1)
+           MOVE 6            TO WS-TOKEN-TO-LEN(1)
+           MOVE ' ETC.'      TO WS-TOKEN-FROM(2)
+           MOVE 5            TO WS-TOKEN-FROM-LEN(2)
+           MOVE ' ETCETERA'  TO WS-TOKEN-TO(2)
+           MOVE 9            TO WS-TOKEN-TO-LEN(2).
+
+       CARGAR-TOKENS-CONTROL.
+           OPEN INPUT WS-TOKEN-CTL-FILE
+           IF WS-TOKEN-CTL-STATUS = '00'
+               PERFORM LEER-REGISTRO-TOKEN-CTL
+                   UNTIL WS-TOKEN-CTL-STATUS NOT = '00'
+               CLOSE WS-TOKEN-CTL-FILE
+           END-IF.
+
+       LEER-REGISTRO-TOKEN-CTL.
+           READ WS-TOKEN-CTL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM APLICAR-REGISTRO-TOKEN-CTL
+           END-READ.
+
+      * Mismo riesgo de colision de marcador que APLICAR-REGISTRO-
+      * CONTROL, sobre el lado TO de TOKENTAB.
+       APLICAR-REGISTRO-TOKEN-CTL.
+           MOVE ZERO TO WS-MARCADOR-CHECK
+           INSPECT WS-TOKEN-CTL-TO TALLYING WS-MARCADOR-CHECK
+               FOR ALL WS-MARCADOR
+           IF WS-MARCADOR-CHECK > 0
+               DISPLAY 'ENTRADA DE CONTROL IGNORADA - VALOR DESTINO '
+                   'CONTIENE EL CARACTER RESERVADO DE MARCA ('
+                   WS-MARCADOR ') - FROM: ' WS-TOKEN-CTL-FROM
+           ELSE
+               SET WS-TOKEN-IDX TO 1
+               SET WS-TOKEN-FOUND TO 'N'
+               SEARCH WS-TOKEN-TABLE
+                   WHEN WS-TOKEN-FROM(WS-TOKEN-IDX) = WS-TOKEN-CTL-FROM
+                       SET TOKEN-FOUND TO TRUE
+               END-SEARCH
+               IF TOKEN-FOUND
+                   MOVE WS-TOKEN-CTL-FROM-LEN
+                       TO WS-TOKEN-FROM-LEN(WS-TOKEN-IDX)
+                   MOVE WS-TOKEN-CTL-TO
+                       TO WS-TOKEN-TO(WS-TOKEN-IDX)
+                   MOVE WS-TOKEN-CTL-TO-LEN
+                       TO WS-TOKEN-TO-LEN(WS-TOKEN-IDX)
+               ELSE
+                   IF WS-TOKEN-TABLE-COUNT < WS-TOKEN-TABLE-MAX
+                       ADD 1 TO WS-TOKEN-TABLE-COUNT
+                       MOVE WS-TOKEN-CTL-FROM
+                           TO WS-TOKEN-FROM(WS-TOKEN-TABLE-COUNT)
+                       MOVE WS-TOKEN-CTL-FROM-LEN
+                           TO WS-TOKEN-FROM-LEN(WS-TOKEN-TABLE-COUNT)
+                       MOVE WS-TOKEN-CTL-TO
+                           TO WS-TOKEN-TO(WS-TOKEN-TABLE-COUNT)
+                       MOVE WS-TOKEN-CTL-TO-LEN
+                           TO WS-TOKEN-TO-LEN(WS-TOKEN-TABLE-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+
+      * PARM de la corrida: INFILE=nombre OUTFILE=nombre, cualquiera de
+      * los dos es opcional (igual que en REEMPLAZO-CARACTERES, sin el
+      * keyword CHARS= porque aqui no hay caracter objetivo que fijar).
+       LEER-PARAMETROS.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PARM-STRING))
+               TO WS-PARM-LEN
+           IF WS-PARM-LEN > 0
+               MOVE 1 TO WS-PARM-PTR
+               PERFORM UNTIL WS-PARM-PTR > WS-PARM-LEN
+                   UNSTRING WS-PARM-STRING DELIMITED BY SPACE
+                       INTO WS-PARM-TOKEN
+                       WITH POINTER WS-PARM-PTR
+                   IF FUNCTION LENGTH(FUNCTION TRIM(WS-PARM-TOKEN)) > 0
+                       PERFORM APLICAR-PARM-PAR
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       APLICAR-PARM-PAR.
+           MOVE SPACES TO WS-PARM-PAR
+           IF WS-PARM-TOKEN(1:7) = 'INFILE='
+               MOVE FUNCTION TRIM(WS-PARM-TOKEN(8:)) TO WS-INFILE-NOMBRE
+           ELSE
+               IF WS-PARM-TOKEN(1:8) = 'OUTFILE='
+                   MOVE FUNCTION TRIM(WS-PARM-TOKEN(9:))
+                       TO WS-OUTFILE-NOMBRE
+               END-IF
+           END-IF.
+
+       LEER-ENTRADA.
+           READ WS-ENTRADA-FILE INTO WS-ENTRADA
+               AT END
+                   SET FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-REG-COUNT
+                   MOVE SPACES TO WS-SALIDA
+                   MOVE 1 TO WS-J
+           END-READ.
+
+      * Recorre el registro ya codificado copiando tal cual todo byte
+      * que no sea WS-MARCADOR. Un WS-MARCADOR abre un span sustituido
+      * (ver REEMPLAZAR-REGISTRO en COBOL001.COB); el contenido entre
+      * los dos marcadores se busca por longitud+texto exactos en el
+      * lado TO de TOKENTAB y despues CHARTAB (trimeado, ya que alli
+      * no se guarda una longitud explicita como en TOKENTAB) para
+      * recuperar el FROM original. Al ser un calce exacto de un span
+      * ya delimitado -no un sub-string dentro de texto arbitrario- no
+      * hay ambiguedad de "el token mas largo": el span es exactamente
+      * lo que REEMPLAZAR-REGISTRO escribio.
+       DECODIFICAR-REGISTRO.
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > LENGTH OF WS-ENTRADA
+               IF WS-ENTRADA(WS-I:1) = WS-MARCADOR
+                   PERFORM PROCESAR-SPAN-MARCADO
+               ELSE
+                   MOVE 1 TO WS-LONGITUD-CONSUM
+                   MOVE 1 TO WS-LONGITUD-REEMP
+                   IF WS-J + WS-LONGITUD-REEMP - 1
+                           > LENGTH OF WS-SALIDA
+                       EXIT PERFORM
+                   END-IF
+                   MOVE WS-ENTRADA(WS-I:1) TO WS-SALIDA(WS-J:)
+                   ADD WS-LONGITUD-REEMP TO WS-J
+                   ADD WS-LONGITUD-CONSUM TO WS-I
+               END-IF
+           END-PERFORM.
+
+      * WS-I esta parado sobre el WS-MARCADOR de apertura del span.
+       PROCESAR-SPAN-MARCADO.
+           PERFORM BUSCAR-FIN-MARCADOR
+           IF NOT SPAN-FOUND
+      * Marcador sin cierre (registro truncado o corrupto): se trata
+      * como un byte literal y se sigue de largo.
+               MOVE 1 TO WS-LONGITUD-CONSUM
+               MOVE 1 TO WS-LONGITUD-REEMP
+               IF WS-J + WS-LONGITUD-REEMP - 1 > LENGTH OF WS-SALIDA
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE WS-ENTRADA(WS-I:1) TO WS-SALIDA(WS-J:)
+               ADD WS-LONGITUD-REEMP TO WS-J
+               ADD WS-LONGITUD-CONSUM TO WS-I
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-SPAN-LEN = WS-MARK-END-POS - WS-I - 1
+           PERFORM BUSCAR-TOKEN-INVERSO
+           IF NOT TOKEN-FOUND
+               PERFORM BUSCAR-CHAR-INVERSO
+           END-IF
+
+           IF TOKEN-FOUND
+               MOVE WS-TOKEN-FROM-LEN(WS-TOKEN-MATCH-IDX)
+                   TO WS-LONGITUD-REEMP
+           ELSE
+               IF CHAR-FOUND
+                   MOVE 1 TO WS-LONGITUD-REEMP
+               ELSE
+      * Span marcado que no calza con ninguna tabla (la tabla cambio
+      * entre el encode y el decode, por ejemplo): se copia el
+      * contenido del span tal cual, sin los marcadores.
+                   MOVE WS-SPAN-LEN TO WS-LONGITUD-REEMP
+               END-IF
+           END-IF
+           COMPUTE WS-LONGITUD-CONSUM = WS-MARK-END-POS - WS-I + 1
+
+           IF WS-J + WS-LONGITUD-REEMP - 1 > LENGTH OF WS-SALIDA
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-I TO WS-PAYLOAD-POS
+           ADD 1 TO WS-PAYLOAD-POS
+           IF TOKEN-FOUND
+               MOVE WS-TOKEN-FROM(WS-TOKEN-MATCH-IDX)
+                   TO WS-SALIDA(WS-J:)
+           ELSE
+               IF CHAR-FOUND
+                   MOVE WS-CHAR-FROM(WS-CHAR-MATCH-IDX)
+                       TO WS-SALIDA(WS-J:)
+               ELSE
+                   MOVE WS-ENTRADA(WS-PAYLOAD-POS:WS-SPAN-LEN)
+                       TO WS-SALIDA(WS-J:)
+               END-IF
+           END-IF
+           ADD WS-LONGITUD-REEMP TO WS-J
+           ADD WS-LONGITUD-CONSUM TO WS-I.
+
+      * Busca, a partir de WS-I + 1, el proximo WS-MARCADOR que cierra
+      * el span. SPAN-FOUND/WS-MARK-END-POS quedan listos para
+      * PROCESAR-SPAN-MARCADO.
+       BUSCAR-FIN-MARCADOR.
+           SET WS-SPAN-FOUND TO 'N'
+           MOVE WS-I TO WS-MARK-END-POS
+           ADD 1 TO WS-MARK-END-POS
+           PERFORM UNTIL WS-MARK-END-POS > LENGTH OF WS-ENTRADA
+                   OR SPAN-FOUND
+               IF WS-ENTRADA(WS-MARK-END-POS:1) = WS-MARCADOR
+                   SET SPAN-FOUND TO TRUE
+               ELSE
+                   ADD 1 TO WS-MARK-END-POS
+               END-IF
+           END-PERFORM.
+
+       BUSCAR-TOKEN-INVERSO.
+           SET WS-TOKEN-FOUND TO 'N'
+           IF WS-TOKEN-TABLE-COUNT > 0
+               PERFORM VARYING WS-TOKEN-IDX FROM 1 BY 1
+               UNTIL WS-TOKEN-IDX > WS-TOKEN-TABLE-COUNT
+                   OR TOKEN-FOUND
+                   MOVE WS-TOKEN-TO-LEN(WS-TOKEN-IDX)
+                       TO WS-TOKEN-LEN-TMP
+                   MOVE WS-I TO WS-PAYLOAD-POS
+                   ADD 1 TO WS-PAYLOAD-POS
+                   IF WS-TOKEN-LEN-TMP = WS-SPAN-LEN
+                       AND WS-ENTRADA(WS-PAYLOAD-POS:WS-TOKEN-LEN-TMP)
+                           = WS-TOKEN-TO(WS-TOKEN-IDX)
+                               (1:WS-TOKEN-LEN-TMP)
+                       SET TOKEN-FOUND TO TRUE
+                       MOVE WS-TOKEN-IDX TO WS-TOKEN-MATCH-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       BUSCAR-CHAR-INVERSO.
+           SET WS-CHAR-FOUND TO 'N'
+           SET WS-CHAR-IDX TO 1
+           IF WS-CHAR-TABLE-COUNT > 0
+               PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-CHAR-IDX > WS-CHAR-TABLE-COUNT
+                   OR CHAR-FOUND
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM
+                           (WS-CHAR-TO(WS-CHAR-IDX)))
+                       TO WS-CHAR-TO-LEN-TMP
+                   MOVE WS-I TO WS-PAYLOAD-POS
+                   ADD 1 TO WS-PAYLOAD-POS
+                   IF WS-CHAR-TO-LEN-TMP = WS-SPAN-LEN
+                       AND WS-ENTRADA(WS-PAYLOAD-POS:WS-CHAR-TO-LEN-TMP)
+                           = FUNCTION TRIM(WS-CHAR-TO(WS-CHAR-IDX))
+                       SET CHAR-FOUND TO TRUE
+                       MOVE WS-CHAR-IDX TO WS-CHAR-MATCH-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       ESCRIBIR-SALIDA.
+           WRITE WS-SALIDA-RECORD FROM WS-SALIDA.
+
+       FIN.
+           CLOSE WS-ENTRADA-FILE
+           CLOSE WS-SALIDA-FILE.
+
+       END PROGRAM DECODIFICA-CARACTERES.
