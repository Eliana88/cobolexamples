@@ -6,42 +6,779 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REEMPLAZO-CARACTERES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Nombres asignados dinamicamente: por defecto INFILE/OUTFILE,
+      * pero pueden venir del PARM de la corrida (ver LEER-PARAMETROS)
+      * para que el mismo load module sirva distintos archivos sin
+      * recompilar.
+           SELECT WS-ENTRADA-FILE ASSIGN TO DYNAMIC WS-INFILE-NOMBRE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTRADA-STATUS.
+
+           SELECT WS-SALIDA-FILE ASSIGN TO DYNAMIC WS-OUTFILE-NOMBRE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SALIDA-STATUS.
+
+           SELECT OPTIONAL WS-CTL-FILE ASSIGN TO 'CHARCTL'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT OPTIONAL WS-TOKEN-CTL-FILE ASSIGN TO 'TOKENCTL'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TOKEN-CTL-STATUS.
+
+           SELECT WS-TRUNC-FILE ASSIGN TO 'TRUNCRPT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRUNC-STATUS.
+
+           SELECT WS-REJ-FILE ASSIGN TO 'REJFILE'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+           SELECT OPTIONAL WS-CKPT-FILE ASSIGN TO 'CKPTFILE'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-ENTRADA-FILE.
+       01  WS-ENTRADA-RECORD     PIC X(50).
+
+       FD  WS-SALIDA-FILE.
+       01  WS-SALIDA-RECORD      PIC X(80).
+
+       FD  WS-CTL-FILE.
+       01  WS-CTL-RECORD.
+           03 WS-CTL-FROM         PIC X(1).
+           03 WS-CTL-TO           PIC X(10).
+
+      * Las longitudes van explicitas en el registro de control (y no
+      * se infieren recortando espacios) porque un token como ' W/ '
+      * lleva espacios significativos al final.
+       FD  WS-TOKEN-CTL-FILE.
+       01  WS-TOKEN-CTL-RECORD.
+           03 WS-TOKEN-CTL-FROM     PIC X(10).
+           03 WS-TOKEN-CTL-FROM-LEN PIC 9(2).
+           03 WS-TOKEN-CTL-TO       PIC X(10).
+           03 WS-TOKEN-CTL-TO-LEN   PIC 9(2).
+
+       FD  WS-TRUNC-FILE.
+       01  WS-TRUNC-RECORD       PIC X(132).
+
+       FD  WS-REJ-FILE.
+       01  WS-REJ-RECORD         PIC X(132).
+
+       FD  WS-CKPT-FILE.
+       01  WS-CKPT-RECORD.
+           03 WS-CKPT-COUNT       PIC 9(9).
+           03 FILLER              PIC X(1) VALUE SPACE.
+           03 WS-CKPT-POSICION    PIC 9(9).
+
        WORKING-STORAGE SECTION.
-       01 WS-VARIABLES.
-        03 WS-ENTRADA         PIC X(50) VALUE 'JULIAN & PABLO& ROSSANA'.
-        03 WS-SALIDA          PIC X(80) VALUE SPACES.
-        03 WS-I               PIC 9(2)  VALUE ZEROES.
-        03 WS-J               PIC 9(2)  VALUE 1.
+       01 WS-PARAMETROS.
+        03 WS-INFILE-NOMBRE    PIC X(100) VALUE 'INFILE'.
+        03 WS-OUTFILE-NOMBRE   PIC X(100) VALUE 'OUTFILE'.
+        03 WS-PARM-STRING      PIC X(200) VALUE SPACES.
+        03 WS-PARM-LEN         PIC 9(3)   VALUE ZEROES.
+        03 WS-PARM-PTR         PIC 9(3)   VALUE 1.
+        03 WS-PARM-TOKEN       PIC X(200) VALUE SPACES.
+        03 WS-PARM-TOKEN-PTR   PIC 9(3)   VALUE 1.
+        03 WS-PARM-TOKEN-LEN   PIC 9(3)   VALUE ZEROES.
+        03 WS-PARM-PAR         PIC X(20)  VALUE SPACES.
+        03 WS-PARM-CHARS-VALUE PIC X(180) VALUE SPACES.
+        03 WS-PARM-CHARS-LEN   PIC 9(3)   VALUE ZEROES.
+        03 WS-PARM-CHARS-PTR   PIC 9(3)   VALUE 1.
+
+       COPY WSVARS.
+
+      * Declarados aqui y no en WSVARS porque esta es la forma (50
+      * bytes de entrada, 80 de salida) que le corresponde a este
+      * programa; DECODIFICA-CARACTERES necesita la forma inversa y
+      * declara la suya propia del mismo modo (ver COBOL002.COB).
+       01 WS-ENTRADA              PIC X(50) VALUE SPACES.
+       01 WS-SALIDA               PIC X(80) VALUE SPACES.
+
+       COPY CHARTAB.
+
+       COPY TOKENTAB.
+
+       01 WS-CONTADORES.
+        03 WS-REG-COUNT        PIC 9(7) VALUE ZEROES.
+        03 WS-TRUNC-COUNT      PIC 9(7) VALUE ZEROES.
+        03 WS-LONGITUD-REEMP   PIC 9(3) VALUE ZEROES.
+        03 WS-LONGITUD-CONSUM  PIC 9(2) VALUE ZEROES.
+        03 WS-TOKEN-MATCH-IDX  PIC 9(2) VALUE ZEROES.
+        03 WS-TOKEN-LEN-TMP    PIC 9(2) VALUE ZEROES.
+        03 WS-CKPT-INTERVALO   PIC 9(7) VALUE 1000.
+        03 WS-CKPT-RESUME      PIC 9(7) VALUE ZEROES.
+        03 WS-SKIP-COUNT       PIC 9(7) VALUE ZEROES.
+        03 WS-REJ-COUNT        PIC 9(7) VALUE ZEROES.
+        03 WS-REJ-POSICION     PIC 9(2) VALUE ZEROES.
+        03 WS-OCUR-TOTAL       PIC 9(4) VALUE ZEROES.
+        03 WS-OCUR-TEMP        PIC 9(4) VALUE ZEROES.
+        03 WS-OCUR-REG-COUNT   PIC 9(4) VALUE ZEROES.
+        03 WS-OCUR-GRAND-TOTAL PIC 9(9) VALUE ZEROES.
+        03 WS-TOKEN-BEST-LEN   PIC 9(2) VALUE ZEROES.
+        03 WS-PAYLOAD-POS      PIC 9(3) VALUE ZEROES.
+        03 WS-MARK-POS         PIC 9(3) VALUE ZEROES.
+        03 WS-MARCADOR-CHECK   PIC 9(2) VALUE ZEROES.
+
+       01 WS-TRUNC-REPORT-LINE.
+        03 FILLER              PIC X(8)  VALUE 'REG NUM '.
+        03 WS-TR-REG-NUM       PIC ZZZZZZ9.
+        03 FILLER              PIC X(3)  VALUE ' - '.
+        03 WS-TR-ENTRADA       PIC X(50).
+
+       01 WS-REJ-REPORT-LINE.
+        03 FILLER              PIC X(8)  VALUE 'REG NUM '.
+        03 WS-RJ-REG-NUM       PIC ZZZZZZ9.
+        03 FILLER              PIC X(7)  VALUE ' - RC: '.
+        03 WS-RJ-RAZON         PIC X(4).
+        03 FILLER              PIC X(9)  VALUE ' - CAR: ['.
+        03 WS-RJ-CARACTER      PIC X(1).
+        03 FILLER              PIC X(6)  VALUE '] POS '.
+        03 WS-RJ-POSICION      PIC Z9.
+        03 FILLER              PIC X(3)  VALUE ' - '.
+        03 WS-RJ-ENTRADA       PIC X(50).
+
+       01 WS-FLAGS.
+        03 WS-FIN-ARCHIVO     PIC X(1)  VALUE 'N'.
+           88 FIN-ARCHIVO               VALUE 'Y'.
+        03 WS-CTL-STATUS      PIC X(2)  VALUE '00'.
+        03 WS-CHAR-FOUND      PIC X(1)  VALUE 'N'.
+           88 CHAR-FOUND                VALUE 'Y'.
+        03 WS-TRUNCADO        PIC X(1)  VALUE 'N'.
+           88 REGISTRO-TRUNCADO         VALUE 'Y'.
+        03 WS-CKPT-STATUS     PIC X(2)  VALUE '00'.
+        03 WS-REINICIO        PIC X(1)  VALUE 'N'.
+           88 ES-REINICIO               VALUE 'Y'.
+        03 WS-SALIDA-STATUS   PIC X(2)  VALUE '00'.
+        03 WS-TRUNC-STATUS    PIC X(2)  VALUE '00'.
+        03 WS-TOKEN-CTL-STATUS PIC X(2) VALUE '00'.
+        03 WS-TOKEN-FOUND     PIC X(1)  VALUE 'N'.
+           88 TOKEN-FOUND               VALUE 'Y'.
+        03 WS-REJ-STATUS      PIC X(2)  VALUE '00'.
+        03 WS-REG-VALIDO      PIC X(1)  VALUE 'Y'.
+           88 REGISTRO-VALIDO           VALUE 'Y'.
+           88 REGISTRO-INVALIDO         VALUE 'N'.
+        03 WS-ENTRADA-STATUS  PIC X(2)  VALUE '00'.
 
 
        PROCEDURE DIVISION.
 
-           PERFORM VARYING WS-I FROM 1 BY 1
-           UNTIL WS-I = LENGTH OF WS-ENTRADA
-               EVALUATE WS-ENTRADA(WS-I:1)
-                   WHEN '&'
-                       MOVE 'AND' TO WS-SALIDA(WS-J:)
-                       ADD 3 TO WS-J
-                   WHEN OTHER
+           PERFORM INICIO.
+
+           PERFORM UNTIL FIN-ARCHIVO
+               PERFORM LEER-ENTRADA
+               IF NOT FIN-ARCHIVO
+                   PERFORM VALIDAR-REGISTRO
+                   IF REGISTRO-INVALIDO
+                       PERFORM RECHAZAR-REGISTRO
+                   ELSE
+                       PERFORM REEMPLAZAR-REGISTRO
+                       PERFORM ESCRIBIR-SALIDA
+                   END-IF
+                   IF FUNCTION MOD(WS-REG-COUNT WS-CKPT-INTERVALO) = 0
+                       PERFORM ESCRIBIR-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM FIN.
+
+           STOP RUN.
+
+       INICIO.
+           PERFORM CARGAR-TABLA-DEFECTO
+           PERFORM CARGAR-TABLA-CONTROL
+           PERFORM CARGAR-TOKENS-DEFECTO
+           PERFORM CARGAR-TOKENS-CONTROL
+           PERFORM LEER-PARAMETROS
+           PERFORM LEER-ULTIMO-CHECKPOINT
+
+           OPEN INPUT WS-ENTRADA-FILE
+           IF WS-ENTRADA-STATUS NOT = '00'
+               DISPLAY 'ERROR ABRIENDO ARCHIVO DE ENTRADA: '
+                   FUNCTION TRIM(WS-INFILE-NOMBRE)
+                   ' - FILE STATUS ' WS-ENTRADA-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-CKPT-RESUME > 0
+               SET ES-REINICIO TO TRUE
+               PERFORM SALTAR-REGISTROS-PROCESADOS
+               OPEN EXTEND WS-SALIDA-FILE
+               IF WS-SALIDA-STATUS = '35'
+                   OPEN OUTPUT WS-SALIDA-FILE
+               END-IF
+               OPEN EXTEND WS-TRUNC-FILE
+               IF WS-TRUNC-STATUS = '35'
+                   OPEN OUTPUT WS-TRUNC-FILE
+               END-IF
+               OPEN EXTEND WS-REJ-FILE
+               IF WS-REJ-STATUS = '35'
+                   OPEN OUTPUT WS-REJ-FILE
+               END-IF
+      * CKPTFILE tiene que abrirse EXTEND en un reinicio, igual que los
+      * demas archivos de salida de arriba: un OPEN OUTPUT aqui lo
+      * trunca a cero antes de que esta corrida escriba su primer
+      * checkpoint propio, borrando el checkpoint de 1000/2000/etc que
+      * trajo WS-CKPT-RESUME. Si la corrida reiniciada vuelve a
+      * abendear antes de alcanzar el proximo WS-CKPT-INTERVALO, el
+      * siguiente reinicio ya no encuentra nada que saltar y reprocesa
+      * el archivo completo desde el registro 1 - justo lo que req003
+      * existe para evitar.
+               OPEN EXTEND WS-CKPT-FILE
+               IF WS-CKPT-STATUS = '35'
+                   OPEN OUTPUT WS-CKPT-FILE
+               END-IF
+               MOVE WS-CKPT-RESUME TO WS-REG-COUNT
+           ELSE
+               OPEN OUTPUT WS-SALIDA-FILE
+               OPEN OUTPUT WS-TRUNC-FILE
+               OPEN OUTPUT WS-REJ-FILE
+               OPEN OUTPUT WS-CKPT-FILE
+           END-IF
+
+           PERFORM VERIFICAR-APERTURA-SALIDA.
+
+      * Si alguno de los archivos de salida no abrio (p.ej. un
+      * directorio de salida sin permiso de escritura), seguir
+      * corriendo solo pospone el problema hasta el primer WRITE, sin
+      * diagnostico y sin RETURN-CODE - el mismo riesgo que ya se
+      * corrigio para WS-ENTRADA-FILE, aplicado aqui a los cuatro
+      * archivos de salida.
+       VERIFICAR-APERTURA-SALIDA.
+           IF WS-SALIDA-STATUS NOT = '00'
+               DISPLAY 'ERROR ABRIENDO ARCHIVO DE SALIDA: '
+                   FUNCTION TRIM(WS-OUTFILE-NOMBRE)
+                   ' - FILE STATUS ' WS-SALIDA-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-TRUNC-STATUS NOT = '00'
+               DISPLAY 'ERROR ABRIENDO ARCHIVO TRUNCRPT - FILE STATUS '
+                   WS-TRUNC-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-REJ-STATUS NOT = '00'
+               DISPLAY 'ERROR ABRIENDO ARCHIVO REJFILE - FILE STATUS '
+                   WS-REJ-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      * WS-CKPT-FILE es OPTIONAL; este runtime devuelve '05' (no solo
+      * '00') en un OPEN OUTPUT exitoso cuando el archivo todavia no
+      * existe, el mismo codigo que usa para un OPEN INPUT contra un
+      * OPTIONAL ausente (ver LEER-ULTIMO-CHECKPOINT) - no es un error,
+      * es como este runtime reporta "creado de cero" para un OPTIONAL.
+           IF WS-CKPT-STATUS NOT = '00' AND WS-CKPT-STATUS NOT = '05'
+               DISPLAY 'ERROR ABRIENDO ARCHIVO CKPTFILE - FILE STATUS '
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * Un checkpoint previo (CKPTFILE de una corrida anterior que
+      * abendeo) indica cuantos registros de WS-ENTRADA-FILE ya
+      * quedaron reflejados en WS-SALIDA-FILE. Se lee antes de
+      * truncar el checkpoint log para esta corrida.
+       LEER-ULTIMO-CHECKPOINT.
+           OPEN INPUT WS-CKPT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                   READ WS-CKPT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE WS-CKPT-COUNT TO WS-CKPT-RESUME
+                   END-READ
+               END-PERFORM
+               CLOSE WS-CKPT-FILE
+           END-IF
+      * Un OPTIONAL sin archivo presente (status '05') igual deja el
+      * file control block abierto en este runtime - si no se cierra
+      * aqui, el OPEN OUTPUT de mas abajo (que arma el checkpoint de
+      * esta corrida) falla con status '41' (ya abierto).
+           IF WS-CKPT-STATUS = '05'
+               CLOSE WS-CKPT-FILE
+           END-IF.
+
+      * Como WS-ENTRADA-FILE es secuencial (LINE SEQUENTIAL), no hay
+      * una posicion de bytes direccionable por el runtime; el
+      * reinicio se hace releyendo y descartando los registros que
+      * ya quedaron procesados en la corrida anterior.
+       SALTAR-REGISTROS-PROCESADOS.
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+           UNTIL WS-SKIP-COUNT > WS-CKPT-RESUME
+               READ WS-ENTRADA-FILE
+                   AT END
+                       SET FIN-ARCHIVO TO TRUE
+               END-READ
+           END-PERFORM.
+
+       CARGAR-TABLA-DEFECTO.
+      * Mapeo base usado cuando no hay archivo de control CHARCTL
+      * (o viene vacio). El archivo de control, si existe, puede
+      * agregar o sobreescribir estas entradas sin recompilar.
+           MOVE 4 TO WS-CHAR-TABLE-COUNT
+           MOVE '&'  TO WS-CHAR-FROM(1)
+           MOVE 'AND'  TO WS-CHAR-TO(1)
+           MOVE '#'  TO WS-CHAR-FROM(2)
+           MOVE 'NUM'  TO WS-CHAR-TO(2)
+           MOVE '%'  TO WS-CHAR-FROM(3)
+           MOVE 'PCT'  TO WS-CHAR-TO(3)
+           MOVE '@'  TO WS-CHAR-FROM(4)
+           MOVE 'AT'   TO WS-CHAR-TO(4).
+
+       CARGAR-TABLA-CONTROL.
+           OPEN INPUT WS-CTL-FILE
+           IF WS-CTL-STATUS = '00'
+               PERFORM LEER-REGISTRO-CONTROL
+                   UNTIL WS-CTL-STATUS NOT = '00'
+               CLOSE WS-CTL-FILE
+           END-IF.
+
+       LEER-REGISTRO-CONTROL.
+           READ WS-CTL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM APLICAR-REGISTRO-CONTROL
+           END-READ.
+
+      * El valor TO de una entrada de control nunca puede contener
+      * WS-MARCADOR: si lo tuviera, REEMPLAZAR-REGISTRO lo escribiria
+      * dentro del span delimitado y DECODIFICA-CARACTERES lo leeria
+      * como un marcador de apertura/cierre de mas, desincronizando el
+      * decode para siempre (ver WSVARS.CPY). VALIDAR-CARACTER no sirve
+      * aqui porque valida el lado FROM de los datos, no un TO que
+      * llega de CHARCTL/PARM.
+       APLICAR-REGISTRO-CONTROL.
+           MOVE ZERO TO WS-MARCADOR-CHECK
+           INSPECT WS-CTL-TO TALLYING WS-MARCADOR-CHECK
+               FOR ALL WS-MARCADOR
+           IF WS-MARCADOR-CHECK > 0
+               DISPLAY 'ENTRADA DE CONTROL IGNORADA - VALOR DESTINO '
+                   'CONTIENE EL CARACTER RESERVADO DE MARCA ('
+                   WS-MARCADOR ') - FROM: ' WS-CTL-FROM
+           ELSE
+               SET WS-CHAR-IDX TO 1
+               SET WS-CHAR-FOUND TO 'N'
+               SEARCH WS-CHAR-TABLE
+                   WHEN WS-CHAR-FROM(WS-CHAR-IDX) = WS-CTL-FROM
+                       SET CHAR-FOUND TO TRUE
+               END-SEARCH
+               IF CHAR-FOUND
+                   MOVE WS-CTL-TO TO WS-CHAR-TO(WS-CHAR-IDX)
+               ELSE
+                   IF WS-CHAR-TABLE-COUNT < WS-CHAR-TABLE-MAX
+                       ADD 1 TO WS-CHAR-TABLE-COUNT
+                       MOVE WS-CTL-FROM
+                           TO WS-CHAR-FROM(WS-CHAR-TABLE-COUNT)
+                       MOVE WS-CTL-TO
+                           TO WS-CHAR-TO(WS-CHAR-TABLE-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+
+       CARGAR-TOKENS-DEFECTO.
+      * Tokens multi-caracter equivalentes a la "otra opcion" que
+      * antes empalmaba ' AND ' en posiciones fijas con STRING; ahora
+      * se buscan en cualquier parte del registro.
+           MOVE 2 TO WS-TOKEN-TABLE-COUNT
+           MOVE ' W/ '       TO WS-TOKEN-FROM(1)
+           MOVE 4            TO WS-TOKEN-FROM-LEN(1)
+           MOVE ' WITH '     TO WS-TOKEN-TO(1)
+           MOVE 6            TO WS-TOKEN-TO-LEN(1)
+           MOVE ' ETC.'      TO WS-TOKEN-FROM(2)
+           MOVE 5            TO WS-TOKEN-FROM-LEN(2)
+           MOVE ' ETCETERA'  TO WS-TOKEN-TO(2)
+           MOVE 9            TO WS-TOKEN-TO-LEN(2).
+
+       CARGAR-TOKENS-CONTROL.
+           OPEN INPUT WS-TOKEN-CTL-FILE
+           IF WS-TOKEN-CTL-STATUS = '00'
+               PERFORM LEER-REGISTRO-TOKEN-CTL
+                   UNTIL WS-TOKEN-CTL-STATUS NOT = '00'
+               CLOSE WS-TOKEN-CTL-FILE
+           END-IF.
+
+       LEER-REGISTRO-TOKEN-CTL.
+           READ WS-TOKEN-CTL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM APLICAR-REGISTRO-TOKEN-CTL
+           END-READ.
+
+      * Mismo riesgo de colision de marcador que APLICAR-REGISTRO-
+      * CONTROL, sobre el lado TO de TOKENTAB.
+       APLICAR-REGISTRO-TOKEN-CTL.
+           MOVE ZERO TO WS-MARCADOR-CHECK
+           INSPECT WS-TOKEN-CTL-TO TALLYING WS-MARCADOR-CHECK
+               FOR ALL WS-MARCADOR
+           IF WS-MARCADOR-CHECK > 0
+               DISPLAY 'ENTRADA DE CONTROL IGNORADA - VALOR DESTINO '
+                   'CONTIENE EL CARACTER RESERVADO DE MARCA ('
+                   WS-MARCADOR ') - FROM: ' WS-TOKEN-CTL-FROM
+           ELSE
+               SET WS-TOKEN-IDX TO 1
+               SET WS-TOKEN-FOUND TO 'N'
+               IF WS-TOKEN-TABLE-COUNT > 0
+                   SEARCH WS-TOKEN-TABLE
+                       WHEN WS-TOKEN-FROM(WS-TOKEN-IDX)
+                               = WS-TOKEN-CTL-FROM
+                           SET TOKEN-FOUND TO TRUE
+                   END-SEARCH
+               END-IF
+               IF TOKEN-FOUND
+                   MOVE WS-TOKEN-CTL-TO
+                       TO WS-TOKEN-TO(WS-TOKEN-IDX)
+                   MOVE WS-TOKEN-CTL-TO-LEN
+                       TO WS-TOKEN-TO-LEN(WS-TOKEN-IDX)
+               ELSE
+                   IF WS-TOKEN-TABLE-COUNT < WS-TOKEN-TABLE-MAX
+                       ADD 1 TO WS-TOKEN-TABLE-COUNT
+                       MOVE WS-TOKEN-CTL-FROM
+                           TO WS-TOKEN-FROM(WS-TOKEN-TABLE-COUNT)
+                       MOVE WS-TOKEN-CTL-FROM-LEN
+                           TO WS-TOKEN-FROM-LEN(WS-TOKEN-TABLE-COUNT)
+                       MOVE WS-TOKEN-CTL-TO
+                           TO WS-TOKEN-TO(WS-TOKEN-TABLE-COUNT)
+                       MOVE WS-TOKEN-CTL-TO-LEN
+                           TO WS-TOKEN-TO-LEN(WS-TOKEN-TABLE-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+
+      * PARM de la corrida (equivalente a JCL PARM='INFILE=... OUT
+      * FILE=... CHARS=&:AND,#:NUM'). Permite usar el mismo load
+      * module contra distintos archivos y juegos de simbolos sin
+      * recompilar. Si no se pasa nada quedan los nombres/tabla por
+      * defecto.
+       LEER-PARAMETROS.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           MOVE FUNCTION LENGTH
+               (FUNCTION TRIM(WS-PARM-STRING TRAILING))
+               TO WS-PARM-LEN
+           MOVE 1 TO WS-PARM-PTR
+           PERFORM UNTIL WS-PARM-PTR > WS-PARM-LEN
+               OR WS-PARM-LEN = 0
+               UNSTRING WS-PARM-STRING DELIMITED BY SPACE
+                   INTO WS-PARM-TOKEN
+                   WITH POINTER WS-PARM-PTR
+               END-UNSTRING
+               IF WS-PARM-TOKEN NOT = SPACES
+                   PERFORM PROCESAR-PARM-TOKEN
+               END-IF
+           END-PERFORM.
+
+       PROCESAR-PARM-TOKEN.
+           EVALUATE TRUE
+               WHEN WS-PARM-TOKEN(1:7) = 'INFILE='
+                   MOVE WS-PARM-TOKEN(8:) TO WS-INFILE-NOMBRE
+               WHEN WS-PARM-TOKEN(1:8) = 'OUTFILE='
+                   MOVE WS-PARM-TOKEN(9:) TO WS-OUTFILE-NOMBRE
+               WHEN WS-PARM-TOKEN(1:6) = 'CHARS='
+                   MOVE WS-PARM-TOKEN(7:) TO WS-PARM-CHARS-VALUE
+                   PERFORM PROCESAR-PARM-CHARS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      * CHARS=c1:r1,c2:r2,... sobreescribe o agrega entradas de
+      * WS-CHAR-TABLE reutilizando APLICAR-REGISTRO-CONTROL, igual
+      * que si vinieran del archivo CHARCTL.
+       PROCESAR-PARM-CHARS.
+           MOVE FUNCTION LENGTH
+               (FUNCTION TRIM(WS-PARM-CHARS-VALUE TRAILING))
+               TO WS-PARM-CHARS-LEN
+           MOVE 1 TO WS-PARM-CHARS-PTR
+           PERFORM UNTIL WS-PARM-CHARS-PTR > WS-PARM-CHARS-LEN
+               OR WS-PARM-CHARS-LEN = 0
+               MOVE SPACES TO WS-PARM-PAR
+               UNSTRING WS-PARM-CHARS-VALUE DELIMITED BY ','
+                   INTO WS-PARM-PAR
+                   WITH POINTER WS-PARM-CHARS-PTR
+               END-UNSTRING
+               IF WS-PARM-PAR NOT = SPACES
+                   PERFORM APLICAR-PARM-PAR
+               END-IF
+           END-PERFORM.
+
+       APLICAR-PARM-PAR.
+           MOVE SPACES TO WS-CTL-FROM WS-CTL-TO
+           UNSTRING WS-PARM-PAR DELIMITED BY ':'
+               INTO WS-CTL-FROM WS-CTL-TO
+           END-UNSTRING
+           PERFORM APLICAR-REGISTRO-CONTROL.
+
+       LEER-ENTRADA.
+           READ WS-ENTRADA-FILE INTO WS-ENTRADA
+               AT END
+                   SET FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-REG-COUNT
+                   MOVE SPACES TO WS-SALIDA
+                   MOVE 1 TO WS-J
+                   SET WS-TRUNCADO TO 'N'
+                   SET REGISTRO-VALIDO TO TRUE
+           END-READ.
+
+      * Recorre el registro antes de reemplazar: cualquier byte que
+      * no forme parte de un token o una entrada de WS-CHAR-TABLE
+      * debe estar en el juego de caracteres aprobado (letras,
+      * digitos, espacio y puntuacion basica de nombre/direccion).
+      * Lo que no calce con nada de eso ya no pasa de largo: el
+      * registro completo se rechaza.
+       VALIDAR-REGISTRO.
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > LENGTH OF WS-ENTRADA
+               OR REGISTRO-INVALIDO
+               PERFORM BUSCAR-TOKEN
+               IF TOKEN-FOUND
+                   ADD WS-TOKEN-FROM-LEN(WS-TOKEN-MATCH-IDX) TO WS-I
+               ELSE
+                   SET WS-CHAR-IDX TO 1
+                   SET WS-CHAR-FOUND TO 'N'
+                   SEARCH WS-CHAR-TABLE
+                       WHEN WS-CHAR-FROM(WS-CHAR-IDX)
+                               = WS-ENTRADA(WS-I:1)
+                           SET CHAR-FOUND TO TRUE
+                   END-SEARCH
+                   IF CHAR-FOUND
+                       ADD 1 TO WS-I
+                   ELSE
+                       PERFORM VALIDAR-CARACTER
+                       IF REGISTRO-INVALIDO
+                           MOVE WS-I TO WS-REJ-POSICION
+                       ELSE
+                           ADD 1 TO WS-I
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-CARACTER.
+           EVALUATE TRUE
+               WHEN WS-ENTRADA(WS-I:1) IS ALPHABETIC
+                   CONTINUE
+               WHEN WS-ENTRADA(WS-I:1) IS NUMERIC
+                   CONTINUE
+               WHEN WS-ENTRADA(WS-I:1) = SPACE
+                   CONTINUE
+               WHEN WS-ENTRADA(WS-I:1) = '.'
+                   CONTINUE
+               WHEN WS-ENTRADA(WS-I:1) = ','
+                   CONTINUE
+               WHEN WS-ENTRADA(WS-I:1) = '-'
+                   CONTINUE
+               WHEN WS-ENTRADA(WS-I:1) = QUOTE
+                   CONTINUE
+               WHEN WS-ENTRADA(WS-I:1) = '/'
+                   CONTINUE
+               WHEN OTHER
+                   SET REGISTRO-INVALIDO TO TRUE
+           END-EVALUATE.
+
+       RECHAZAR-REGISTRO.
+           ADD 1 TO WS-REJ-COUNT
+           MOVE WS-REG-COUNT TO WS-RJ-REG-NUM
+           MOVE 'RC01' TO WS-RJ-RAZON
+           MOVE WS-ENTRADA(WS-REJ-POSICION:1) TO WS-RJ-CARACTER
+           MOVE WS-REJ-POSICION TO WS-RJ-POSICION
+           MOVE WS-ENTRADA TO WS-RJ-ENTRADA
+           WRITE WS-REJ-RECORD FROM WS-REJ-REPORT-LINE.
+
+       CONTAR-OCURRENCIAS.
+           MOVE ZERO TO WS-OCUR-TOTAL
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-CHAR-IDX > WS-CHAR-TABLE-COUNT
+               MOVE ZERO TO WS-OCUR-TEMP
+               INSPECT WS-ENTRADA TALLYING WS-OCUR-TEMP
+                   FOR ALL WS-CHAR-FROM(WS-CHAR-IDX)
+               ADD WS-OCUR-TEMP TO WS-OCUR-TOTAL
+           END-PERFORM
+           PERFORM VARYING WS-TOKEN-IDX FROM 1 BY 1
+               UNTIL WS-TOKEN-IDX > WS-TOKEN-TABLE-COUNT
+               MOVE ZERO TO WS-OCUR-TEMP
+               INSPECT WS-ENTRADA TALLYING WS-OCUR-TEMP
+                   FOR ALL WS-TOKEN-FROM(WS-TOKEN-IDX)
+                       (1:WS-TOKEN-FROM-LEN(WS-TOKEN-IDX))
+               ADD WS-OCUR-TEMP TO WS-OCUR-TOTAL
+           END-PERFORM.
+
+      * La mayoria de los registros no traen ningun caracter ni token
+      * sustituible. INSPECT TALLYING cuenta de una pasada cuantas
+      * apariciones hay de cada entrada de CHARTAB/TOKENTAB (mucho mas
+      * rapido que recorrerlo byte a byte en COBOL), y si el total da
+      * cero nos salimos del escaneo caracter-por-caracter por
+      * completo: el registro se copia tal cual, sin reemplazo
+      * posible y por lo tanto sin riesgo de overflow. Las dos pasadas
+      * de INSPECT son independientes (CHARTAB y TOKENTAB por
+      * separado) asi que WS-OCUR-TOTAL puede contar de mas un mismo
+      * byte que calza con ambas tablas a la vez; eso no importa para
+      * esta decision porque solo se compara contra cero. El conteo
+      * real que se muestra al operador (WS-OCUR-GRAND-TOTAL) se arma
+      * mas abajo, en el propio escaneo de sustitucion, contando una
+      * vez por cada sustitucion genuinamente aplicada (token tiene
+      * prioridad sobre char, igual que BUSCAR-TOKEN/CHAR-FOUND).
+       REEMPLAZAR-REGISTRO.
+           PERFORM CONTAR-OCURRENCIAS
+           IF WS-OCUR-TOTAL = 0
+               MOVE WS-ENTRADA TO WS-SALIDA
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE ZERO TO WS-OCUR-REG-COUNT
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > LENGTH OF WS-ENTRADA
+               PERFORM BUSCAR-TOKEN
+
+               IF TOKEN-FOUND
+                   MOVE WS-TOKEN-FROM-LEN(WS-TOKEN-MATCH-IDX)
+                       TO WS-LONGITUD-CONSUM
+                   MOVE WS-TOKEN-TO-LEN(WS-TOKEN-MATCH-IDX)
+                       TO WS-LONGITUD-REEMP
+               ELSE
+                   SET WS-CHAR-IDX TO 1
+                   SET WS-CHAR-FOUND TO 'N'
+                   SEARCH WS-CHAR-TABLE
+                       WHEN WS-CHAR-FROM(WS-CHAR-IDX)
+                               = WS-ENTRADA(WS-I:1)
+                           SET CHAR-FOUND TO TRUE
+                   END-SEARCH
+                   MOVE 1 TO WS-LONGITUD-CONSUM
+                   IF CHAR-FOUND
+                       MOVE FUNCTION LENGTH
+                           (FUNCTION TRIM(WS-CHAR-TO(WS-CHAR-IDX)))
+                           TO WS-LONGITUD-REEMP
+                   ELSE
+                       MOVE 1 TO WS-LONGITUD-REEMP
+                   END-IF
+               END-IF
+
+      * Una sustitucion real (token o char) va entre dos WS-MARCADOR
+      * para que DECODIFICA-CARACTERES distinga un reemplazo genuino
+      * de texto que coincide por casualidad con el lado TO de alguna
+      * tabla (ver COBOL002.COB, DECODIFICAR-REGISTRO). Los dos bytes
+      * de marca se suman a la longitud antes de chequear overflow.
+               IF TOKEN-FOUND OR CHAR-FOUND
+                   ADD 2 TO WS-LONGITUD-REEMP
+               END-IF
+
+               IF WS-J + WS-LONGITUD-REEMP - 1 > LENGTH OF WS-SALIDA
+                   SET REGISTRO-TRUNCADO TO TRUE
+                   EXIT PERFORM
+               END-IF
+
+               IF TOKEN-FOUND OR CHAR-FOUND
+                   ADD 1 TO WS-OCUR-REG-COUNT
+               END-IF
+
+               IF TOKEN-FOUND
+                   MOVE WS-J TO WS-PAYLOAD-POS
+                   ADD 1 TO WS-PAYLOAD-POS
+                   COMPUTE WS-MARK-POS = WS-J + WS-LONGITUD-REEMP - 1
+                   MOVE WS-MARCADOR TO WS-SALIDA(WS-J:1)
+                   MOVE WS-TOKEN-TO(WS-TOKEN-MATCH-IDX)
+                       TO WS-SALIDA(WS-PAYLOAD-POS:)
+                   MOVE WS-MARCADOR TO WS-SALIDA(WS-MARK-POS:1)
+               ELSE
+                   IF CHAR-FOUND
+                       MOVE WS-J TO WS-PAYLOAD-POS
+                       ADD 1 TO WS-PAYLOAD-POS
+                       COMPUTE WS-MARK-POS =
+                           WS-J + WS-LONGITUD-REEMP - 1
+                       MOVE WS-MARCADOR TO WS-SALIDA(WS-J:1)
+                       MOVE WS-CHAR-TO(WS-CHAR-IDX)
+                           TO WS-SALIDA(WS-PAYLOAD-POS:)
+                       MOVE WS-MARCADOR TO WS-SALIDA(WS-MARK-POS:1)
+                   ELSE
                        MOVE WS-ENTRADA(WS-I:1) TO WS-SALIDA(WS-J:)
-                       ADD 1 TO WS-J
-                   END-EVALUATE
+                   END-IF
+               END-IF
+               ADD WS-LONGITUD-REEMP TO WS-J
+               ADD WS-LONGITUD-CONSUM TO WS-I
            END-PERFORM.
 
-           DISPLAY WS-SALIDA.
+           ADD WS-OCUR-REG-COUNT TO WS-OCUR-GRAND-TOTAL
 
+           IF REGISTRO-TRUNCADO
+               PERFORM REPORTAR-TRUNCAMIENTO
+           END-IF.
 
-      *Otra opci�n.
+      * Intenta calzar, a partir de la posicion WS-I, el token mas
+      * largo posible de WS-TOKEN-TABLE (escaneo multi-caracter, no
+      * solo un byte como WS-CHAR-TABLE).
+       BUSCAR-TOKEN.
+           SET WS-TOKEN-FOUND TO 'N'
+           MOVE ZERO TO WS-TOKEN-BEST-LEN
+           IF WS-TOKEN-TABLE-COUNT > 0
+               PERFORM VARYING WS-TOKEN-IDX FROM 1 BY 1
+               UNTIL WS-TOKEN-IDX > WS-TOKEN-TABLE-COUNT
+                   MOVE WS-TOKEN-FROM-LEN(WS-TOKEN-IDX)
+                       TO WS-TOKEN-LEN-TMP
+                   IF WS-TOKEN-LEN-TMP > WS-TOKEN-BEST-LEN
+                       AND WS-I + WS-TOKEN-LEN-TMP - 1
+                           <= LENGTH OF WS-ENTRADA
+                       AND WS-ENTRADA(WS-I:WS-TOKEN-LEN-TMP)
+                           = WS-TOKEN-FROM(WS-TOKEN-IDX)
+                               (1:WS-TOKEN-LEN-TMP)
+                       SET TOKEN-FOUND TO TRUE
+                       MOVE WS-TOKEN-IDX TO WS-TOKEN-MATCH-IDX
+                       MOVE WS-TOKEN-LEN-TMP TO WS-TOKEN-BEST-LEN
+                   END-IF
+               END-PERFORM
+           END-IF.
 
-           STRING WS-ENTRADA(1:6) ' AND ' WS-ENTRADA(10:5) ' AND '
-            WS-ENTRADA(17:7)
-           DELIMITED BY SIZE INTO WS-SALIDA.
+       REPORTAR-TRUNCAMIENTO.
+           ADD 1 TO WS-TRUNC-COUNT
+           MOVE WS-REG-COUNT TO WS-TR-REG-NUM
+           MOVE WS-ENTRADA TO WS-TR-ENTRADA
+           WRITE WS-TRUNC-RECORD FROM WS-TRUNC-REPORT-LINE.
 
-           DISPLAY WS-SALIDA.
+       ESCRIBIR-SALIDA.
+           WRITE WS-SALIDA-RECORD FROM WS-SALIDA.
 
+       ESCRIBIR-CHECKPOINT.
+           MOVE WS-REG-COUNT TO WS-CKPT-COUNT
+           MOVE WS-REG-COUNT TO WS-CKPT-POSICION
+           WRITE WS-CKPT-RECORD.
 
-           STOP RUN.
+       FIN.
+           CLOSE WS-ENTRADA-FILE
+           CLOSE WS-SALIDA-FILE
+      * Corrida terminada normalmente (no abendeo): se vacia el
+      * checkpoint log para que la proxima corrida contra un nuevo
+      * archivo de entrada no se interprete como un reinicio.
+           CLOSE WS-CKPT-FILE
+           OPEN OUTPUT WS-CKPT-FILE
+           CLOSE WS-CKPT-FILE
+           IF WS-TRUNC-COUNT > 0
+               MOVE SPACES TO WS-TRUNC-RECORD
+               STRING 'TOTAL REGISTROS TRUNCADOS: ' DELIMITED BY SIZE
+                   WS-TRUNC-COUNT DELIMITED BY SIZE
+                   INTO WS-TRUNC-RECORD
+               WRITE WS-TRUNC-RECORD
+           END-IF
+           CLOSE WS-TRUNC-FILE
+
+           IF WS-REJ-COUNT > 0
+               MOVE SPACES TO WS-REJ-RECORD
+               STRING 'TOTAL REGISTROS RECHAZADOS: ' DELIMITED BY SIZE
+                   WS-REJ-COUNT DELIMITED BY SIZE
+                   INTO WS-REJ-RECORD
+               WRITE WS-REJ-RECORD
+           END-IF
+           CLOSE WS-REJ-FILE
+
+           DISPLAY 'TOTAL OCURRENCIAS SUSTITUIBLES: '
+               WS-OCUR-GRAND-TOTAL.
 
        END PROGRAM REEMPLAZO-CARACTERES.
